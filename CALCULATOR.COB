@@ -6,15 +6,48 @@
       ****************************************** 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT CLIENTES ASSIGN TO './CLIENTES.txt'
+           SELECT CLIENTES ASSIGN TO ARQCLIENTES
                ORGANIZATION IS SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS FS-CLIENTES.
-           SELECT SAIDA ASSIGN TO './SAIDA.txt'
+           SELECT SAIDA ASSIGN TO ARQSAIDA
                ORGANIZATION IS SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
-               FILE STATUS IS FS-CLIENTES.
-      ****************************************** 
+               FILE STATUS IS FS-SAIDA-CLIENTES.
+           SELECT REL-AGENCIAS ASSIGN TO './REL-AGENCIAS.txt'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FS-REL-AGENCIAS.
+           SELECT REJEITADOS ASSIGN TO './CLIENTES-REJEITADOS.txt'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FS-REJEITADOS.
+           SELECT CTL-REINICIO ASSIGN TO './CLIENTES-CTL.txt'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FS-CTL-REINICIO.
+           SELECT SAIDA-NORTE ASSIGN TO './SAIDA-NORTE.txt'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FS-SAIDA-NORTE.
+           SELECT SAIDA-SUL ASSIGN TO './SAIDA-SUL.txt'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FS-SAIDA-SUL.
+           SELECT SAIDA-CENTRO ASSIGN TO './SAIDA-CENTRO.txt'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FS-SAIDA-CENTRO.
+           SELECT AUDIT-LOG ASSIGN TO './AUDIT-LOG.txt'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FS-AUDIT-LOG.
+           SELECT CHAVES-VISTAS ASSIGN TO './CHAVES-VISTAS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CHV-CHAVE
+               FILE STATUS IS FS-CHAVES-VISTAS.
+      ******************************************
        DATA DIVISION.
       ****************************************** 
        FILE SECTION.
@@ -27,15 +60,137 @@
       *        LAYOUT = 16 POSIÇÕES            *
        FD SAIDA
            RECORDING IS F.
-       01 CLIENTE-SAIDA    PIC X(13).
-      *        LAYOUT = 13 POSIÇÕES            *
-      ****************************************** 
+       01 CLIENTE-SAIDA.
+           03 CS-TIPO-REGISTRO        PIC X(01).
+               88 CS-HEADER               VALUE 'H'.
+               88 CS-DETALHE              VALUE 'D'.
+               88 CS-TRAILER              VALUE 'T'.
+           03 CS-AGENCIA               PIC 9(04).
+           03 CS-NOME                  PIC X(12).
+           03 CS-DATA-PROCESSAMENTO    PIC 9(08).
+           03 CS-QTD-REGISTROS         PIC 9(06).
+           03 CS-CHECKSUM              PIC 9(09).
+      *        LAYOUT = 40 POSIÇÕES            *
+       FD REL-AGENCIAS
+           RECORDING IS F.
+       01 REG-REL-AGENCIA.
+           03 REL-AGENCIA-COD     PIC 9(04).
+           03 FILLER              PIC X(01).
+           03 REL-AGENCIA-QTD     PIC 9(06).
+      *        LAYOUT = 11 POSIÇÕES            *
+       FD REJEITADOS
+           RECORDING IS F.
+       01 REG-REJEITADO.
+           03 REJ-AGENCIA          PIC X(04).
+           03 FILLER               PIC X(01).
+           03 REJ-NOME             PIC X(12).
+           03 FILLER               PIC X(01).
+           03 REJ-MOTIVO           PIC X(30).
+      *        LAYOUT = 48 POSIÇÕES            *
+       FD CTL-REINICIO
+           RECORDING IS F.
+       01 REG-CTL-REINICIO.
+           03 CTL-QTD-PROCESSADOS  PIC 9(08).
+           03 CTL-CNT-CLIENTES     PIC 9(06).
+           03 CTL-CNT-REJEITADOS   PIC 9(04).
+           03 CTL-CNT-DUPLICADOS   PIC 9(04).
+           03 CTL-CHECKSUM         PIC 9(09).
+           03 CTL-QTD-AGENCIAS     PIC 9(04).
+           03 CTL-TAB-AGENCIA-OCORRE OCCURS 200 TIMES.
+               05 CTL-AGENCIA-COD  PIC 9(04).
+               05 CTL-AGENCIA-QTD  PIC 9(06).
+      *        CARRIES EVERYTHING 002-LER ACCUMULATES IN MEMORY SO   *
+      *        A RESTART RESUMES WITH THE SAME COUNTS/TABLES A       *
+      *        STRAIGHT-THROUGH RUN WOULD HAVE HAD AT THIS POINT --  *
+      *        DUPLICATE KEYS ARE NOT CARRIED HERE SINCE THEY ARE    *
+      *        ALREADY DURABLE IN CHAVES-VISTAS.DAT AS EACH IS SEEN  *
+       FD SAIDA-NORTE
+           RECORDING IS F.
+       01 CLIENTE-SAIDA-NORTE  PIC X(40).
+       FD SAIDA-SUL
+           RECORDING IS F.
+       01 CLIENTE-SAIDA-SUL    PIC X(40).
+       FD SAIDA-CENTRO
+           RECORDING IS F.
+       01 CLIENTE-SAIDA-CENTRO PIC X(40).
+      *        LAYOUT = 40 POSIÇÕES CADA        *
+       FD AUDIT-LOG
+           RECORDING IS F.
+       01 REG-AUDITORIA.
+           03 AUD-DATA             PIC 9(08).
+           03 FILLER               PIC X(01).
+           03 AUD-HORA             PIC 9(08).
+           03 FILLER               PIC X(01).
+           03 AUD-CNT-CLIENTES     PIC 9(06).
+           03 FILLER               PIC X(01).
+           03 AUD-FS-CLIENTES      PIC 9(02).
+           03 FILLER               PIC X(01).
+           03 AUD-FS-SAIDA         PIC 9(02).
+           03 FILLER               PIC X(01).
+           03 AUD-RESULTADO        PIC X(08).
+           03 FILLER               PIC X(01).
+           03 AUD-OPERADOR         PIC X(08).
+      *        LAYOUT = 48 POSIÇÕES            *
+      ******************************************
+       FD CHAVES-VISTAS.
+       01 REG-CHAVE-VISTA.
+           03 CHV-CHAVE            PIC X(16).
+      *        KEYED SPILL FILE FOR AGENCIA+NOME DUPLICATE DETECTION *
+      *        SO REQ 007 IS NOT BOUNDED BY AN IN-MEMORY TABLE SIZE  *
+      ******************************************
        WORKING-STORAGE SECTION.
-       01 CNT-CLIENTES     PIC 9(02) USAGE COMP.
+       01 CNT-CLIENTES     PIC 9(06) USAGE COMP.
        01 FS-CLIENTES      PIC 9(02).
        01 FS-SAIDA-CLIENTES      PIC 9(02).
+       01 FS-REL-AGENCIAS  PIC 9(02).
+       01 FS-REJEITADOS    PIC 9(02).
+       01 FS-CTL-REINICIO  PIC 9(02).
+       01 FS-SAIDA-NORTE   PIC 9(02).
+       01 FS-SAIDA-SUL     PIC 9(02).
+       01 FS-SAIDA-CENTRO  PIC 9(02).
+       01 FS-AUDIT-LOG     PIC 9(02).
+       01 FS-CHAVES-VISTAS PIC 9(02).
+       01 RESULTADO-EXECUCAO   PIC X(08) VALUE 'NORMAL'.
+           88 EXECUCAO-NORMAL     VALUE 'NORMAL'.
+           88 EXECUCAO-ABEND      VALUE 'ABEND'.
        01 EOF-CLIENTES     PIC X(01) VALUE 'N'.
-      ****************************************** 
+       01 CNT-REJEITADOS   PIC 9(04) USAGE COMP VALUE ZERO.
+       01 MODO-EXECUCAO    PIC X(08) VALUE 'NORMAL'.
+           88 MODO-REINICIO      VALUE 'REINICIO'.
+       01 QTD-REINICIO     PIC 9(08) USAGE COMP VALUE ZERO.
+       01 CNT-REGISTROS-LIDOS   PIC 9(08) USAGE COMP VALUE ZERO.
+       01 CNT-DESDE-CHECKPOINT  PIC 9(04) USAGE COMP VALUE ZERO.
+       01 IDX-REPOSICAO    PIC 9(08) USAGE COMP.
+       01 ARQCLIENTES PIC X(100).
+       01 ARQSAIDA    PIC X(100).
+       01 OPERADOR    PIC X(08).
+       01 DATA-PROCESSAMENTO   PIC 9(08) VALUE ZERO.
+       01 CHECKSUM-NOME    PIC 9(09) USAGE COMP VALUE ZERO.
+       01 IDX-CHECKSUM     PIC 9(02) USAGE COMP.
+       01 CODIGO-CARACTERE PIC 9(03) USAGE COMP.
+       01 REGISTRO-VALIDO  PIC X(01).
+           88 REGISTRO-OK        VALUE 'S'.
+           88 REGISTRO-INVALIDO  VALUE 'N'.
+       01 MOTIVO-REJEICAO  PIC X(30).
+       01 TAB-AGENCIAS.
+           03 QTD-AGENCIAS         PIC 9(04) USAGE COMP VALUE ZERO.
+           03 TAB-AGENCIA-OCORRE OCCURS 200 TIMES
+                                  INDEXED BY IDX-AGENCIA.
+               05 TAB-AGENCIA-COD  PIC 9(04).
+               05 TAB-AGENCIA-QTD  PIC 9(06) USAGE COMP.
+       01 ACHOU-AGENCIA    PIC X(01).
+           88 AGENCIA-ACHADA      VALUE 'S'.
+           88 AGENCIA-NAO-ACHADA  VALUE 'N'.
+       01 AVISO-AGENCIAS-CHEIO  PIC X(01) VALUE 'N'.
+           88 AGENCIAS-CHEIO-AVISADO  VALUE 'S'.
+       01 CNT-DUPLICADOS   PIC 9(04) USAGE COMP VALUE ZERO.
+       01 CHAVE-ATUAL      PIC X(16).
+       01 ACHOU-DUPLICADA  PIC X(01).
+           88 DUPLICADA-ACHADA     VALUE 'S'.
+           88 DUPLICADA-NAO-ACHADA VALUE 'N'.
+       01 AVISO-CHECKSUM-OVERFLOW  PIC X(01) VALUE 'N'.
+           88 CHECKSUM-OVERFLOW-AVISADO  VALUE 'S'.
+      ******************************************
        PROCEDURE DIVISION.
             PERFORM 001-VALIDAR THRU 001-FIM.
             PERFORM 002-LER THRU 002-FIM.
@@ -45,55 +200,547 @@
        001-VALIDAR SECTION.
            DISPLAY 'EOF: ' EOF-CLIENTES.
 
+           ACCEPT MODO-EXECUCAO FROM ENVIRONMENT 'MODO-EXECUCAO'
+               ON EXCEPTION
+                   MOVE 'NORMAL' TO MODO-EXECUCAO
+           END-ACCEPT.
+
+           ACCEPT ARQCLIENTES FROM ENVIRONMENT 'ARQCLIENTES'
+               ON EXCEPTION
+                   MOVE './CLIENTES.txt' TO ARQCLIENTES
+           END-ACCEPT.
+
+           ACCEPT ARQSAIDA FROM ENVIRONMENT 'ARQSAIDA'
+               ON EXCEPTION
+                   MOVE './SAIDA.txt' TO ARQSAIDA
+           END-ACCEPT.
+
+           ACCEPT OPERADOR FROM ENVIRONMENT 'OPERADOR'
+               ON EXCEPTION
+                   MOVE 'BATCH' TO OPERADOR
+           END-ACCEPT.
+
+      *    RESOLVE THIS RUNTIME'S DYNAMIC ASSIGN-BY-NAME LOOKUP AT
+      *    OPEN TIME AGAINST THE VALUE JUST ACCEPTED, SO A CALLER-
+      *    SUPPLIED DD-STYLE OVERRIDE WINS AND AN UNSET ONE STILL
+      *    FALLS BACK TO THE DEFAULT PATH INSTEAD OF THE RAW DD NAME.
+           DISPLAY 'ARQCLIENTES' UPON ENVIRONMENT-NAME.
+           DISPLAY ARQCLIENTES UPON ENVIRONMENT-VALUE.
+
+           DISPLAY 'ARQSAIDA' UPON ENVIRONMENT-NAME.
+           DISPLAY ARQSAIDA UPON ENVIRONMENT-VALUE.
+
+           OPEN EXTEND AUDIT-LOG.
+           IF FS-AUDIT-LOG EQUAL '35'
+               OPEN OUTPUT AUDIT-LOG
+           END-IF.
+           IF FS-AUDIT-LOG NOT EQUAL ZEROS
+               DISPLAY 'Audit log open warning: ' FS-AUDIT-LOG
+           END-IF.
+
            OPEN INPUT CLIENTES.
-           OPEN OUTPUT SAIDA.
+
+           IF MODO-REINICIO
+               OPEN EXTEND SAIDA
+               IF FS-SAIDA-CLIENTES EQUAL '35'
+                   OPEN OUTPUT SAIDA
+               END-IF
+           ELSE
+               OPEN OUTPUT SAIDA
+           END-IF.
+
+      *    REL-AGENCIAS IS A FULL REGENERATED SNAPSHOT OF THE
+      *    CUMULATIVE BRANCH TABLE ON EVERY RUN (003-RELATORIO-
+      *    AGENCIAS), NOT AN APPEND LOG LIKE THE OTHER OUTPUT FILES,
+      *    SO IT IS ALWAYS OPENED FRESH -- THIS ALSO MEANS A RESTART
+      *    NEVER FAILS TO FIND IT MISSING SINCE OUTPUT CREATES IT.
+           OPEN OUTPUT REL-AGENCIAS.
+
+           IF MODO-REINICIO
+               OPEN EXTEND REJEITADOS
+               IF FS-REJEITADOS EQUAL '35'
+                   OPEN OUTPUT REJEITADOS
+               END-IF
+           ELSE
+               OPEN OUTPUT REJEITADOS
+           END-IF.
+
+           IF MODO-REINICIO
+               OPEN EXTEND SAIDA-NORTE
+               IF FS-SAIDA-NORTE EQUAL '35'
+                   OPEN OUTPUT SAIDA-NORTE
+               END-IF
+               OPEN EXTEND SAIDA-SUL
+               IF FS-SAIDA-SUL EQUAL '35'
+                   OPEN OUTPUT SAIDA-SUL
+               END-IF
+               OPEN EXTEND SAIDA-CENTRO
+               IF FS-SAIDA-CENTRO EQUAL '35'
+                   OPEN OUTPUT SAIDA-CENTRO
+               END-IF
+           ELSE
+               OPEN OUTPUT SAIDA-NORTE
+               OPEN OUTPUT SAIDA-SUL
+               OPEN OUTPUT SAIDA-CENTRO
+           END-IF.
+
+      *    KEYED SPILL FILE FOR REQ 007 DUPLICATE DETECTION -- I-O SO
+      *    IT CAN BOTH BE PROBED (READ) AND EXTENDED (WRITE) AS EACH
+      *    KEY IS SEEN; A FRESH RUN ALWAYS STARTS IT EMPTY THE SAME
+      *    WAY THE OTHER OUTPUT FILES ARE TRUNCATED ON A FRESH RUN.
+           IF MODO-REINICIO
+               OPEN I-O CHAVES-VISTAS
+               IF FS-CHAVES-VISTAS EQUAL '35'
+                   OPEN OUTPUT CHAVES-VISTAS
+                   CLOSE CHAVES-VISTAS
+                   OPEN I-O CHAVES-VISTAS
+               END-IF
+           ELSE
+               OPEN OUTPUT CHAVES-VISTAS
+               CLOSE CHAVES-VISTAS
+               OPEN I-O CHAVES-VISTAS
+           END-IF.
 
            IF FS-CLIENTES NOT EQUAL TO ZEROS
               OR FS-SAIDA-CLIENTES NOT EQUAL TO ZEROS
-                 DISPLAY 'Erro ao abrir arquivo, código: ' FS-CLIENTES
+              OR FS-REL-AGENCIAS NOT EQUAL TO ZEROS
+              OR FS-REJEITADOS NOT EQUAL TO ZEROS
+              OR FS-SAIDA-NORTE NOT EQUAL TO ZEROS
+              OR FS-SAIDA-SUL NOT EQUAL TO ZEROS
+              OR FS-SAIDA-CENTRO NOT EQUAL TO ZEROS
+              OR FS-CHAVES-VISTAS NOT EQUAL TO ZEROS
+                 IF FS-CLIENTES NOT EQUAL TO ZEROS
+                     DISPLAY 'Erro ao abrir CLIENTES, código: '
+                             FS-CLIENTES
+                 END-IF
+                 IF FS-SAIDA-CLIENTES NOT EQUAL TO ZEROS
+                     DISPLAY 'Erro ao abrir SAIDA, código: '
+                             FS-SAIDA-CLIENTES
+                 END-IF
+                 IF FS-REL-AGENCIAS NOT EQUAL TO ZEROS
+                     DISPLAY 'Erro ao abrir REL-AGENCIAS, código: '
+                             FS-REL-AGENCIAS
+                 END-IF
+                 IF FS-REJEITADOS NOT EQUAL TO ZEROS
+                     DISPLAY 'Erro ao abrir REJEITADOS, código: '
+                             FS-REJEITADOS
+                 END-IF
+                 IF FS-SAIDA-NORTE NOT EQUAL TO ZEROS
+                     DISPLAY 'Erro ao abrir SAIDA-NORTE, código: '
+                             FS-SAIDA-NORTE
+                 END-IF
+                 IF FS-SAIDA-SUL NOT EQUAL TO ZEROS
+                     DISPLAY 'Erro ao abrir SAIDA-SUL, código: '
+                             FS-SAIDA-SUL
+                 END-IF
+                 IF FS-SAIDA-CENTRO NOT EQUAL TO ZEROS
+                     DISPLAY 'Erro ao abrir SAIDA-CENTRO, código: '
+                             FS-SAIDA-CENTRO
+                 END-IF
+                 IF FS-CHAVES-VISTAS NOT EQUAL TO ZEROS
+                     DISPLAY 'Erro ao abrir CHAVES-VISTAS, código: '
+                             FS-CHAVES-VISTAS
+                 END-IF
+                 MOVE 'ABEND' TO RESULTADO-EXECUCAO
                  PERFORM 003-ENCERRAR
                  GOBACK
            END-IF.
 
-       001-FIM. 
+           ACCEPT DATA-PROCESSAMENTO FROM DATE YYYYMMDD.
+
+           IF NOT MODO-REINICIO
+               PERFORM 003-GRAVAR-HEADER THRU 003-GRAVAR-HEADER-FIM
+           END-IF.
+
+           IF MODO-REINICIO
+               PERFORM 001-REPOSICIONAR THRU 001-REPOSICIONAR-FIM
+           END-IF.
+
+       001-FIM.
            EXIT.
-      ****************************************** 
+      ******************************************
+
+       001-REPOSICIONAR SECTION.
+           OPEN INPUT CTL-REINICIO.
+           IF FS-CTL-REINICIO EQUAL ZEROS
+               READ CTL-REINICIO
+                   AT END
+                       MOVE ZERO TO QTD-REINICIO
+                   NOT AT END
+                       MOVE CTL-QTD-PROCESSADOS TO QTD-REINICIO
+                       MOVE CTL-CNT-CLIENTES TO CNT-CLIENTES
+                       MOVE CTL-CNT-REJEITADOS TO CNT-REJEITADOS
+                       MOVE CTL-CNT-DUPLICADOS TO CNT-DUPLICADOS
+                       MOVE CTL-CHECKSUM TO CHECKSUM-NOME
+                       MOVE CTL-QTD-AGENCIAS TO QTD-AGENCIAS
+                       PERFORM VARYING IDX-AGENCIA FROM 1 BY 1
+                               UNTIL IDX-AGENCIA > QTD-AGENCIAS
+                           MOVE CTL-AGENCIA-COD (IDX-AGENCIA)
+                               TO TAB-AGENCIA-COD (IDX-AGENCIA)
+                           MOVE CTL-AGENCIA-QTD (IDX-AGENCIA)
+                               TO TAB-AGENCIA-QTD (IDX-AGENCIA)
+                       END-PERFORM
+               END-READ
+               CLOSE CTL-REINICIO
+           ELSE
+               MOVE ZERO TO QTD-REINICIO
+           END-IF.
+
+           DISPLAY 'Restart requested, last checkpoint: ' QTD-REINICIO.
+
+           IF QTD-REINICIO NOT EQUAL ZERO
+               PERFORM VARYING IDX-REPOSICAO FROM 1 BY 1
+                       UNTIL IDX-REPOSICAO > QTD-REINICIO
+                          OR EOF-CLIENTES EQUAL 'S'
+                   READ CLIENTES
+                       AT END
+                           MOVE 'S' TO EOF-CLIENTES
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+           MOVE QTD-REINICIO TO CNT-REGISTROS-LIDOS.
+
+       001-REPOSICIONAR-FIM.
+           EXIT.
+      ******************************************
 
        002-LER SECTION.
            PERFORM UNTIL EOF-CLIENTES EQUAL 'S'
                READ CLIENTES
                        AT END
                            MOVE 'S' TO EOF-CLIENTES
-                       NOT AT END  
-                           ADD 1 TO CNT-CLIENTES
-                           PERFORM 003-ESCREVER
+                       NOT AT END
+                           ADD 1 TO CNT-REGISTROS-LIDOS
+                           PERFORM 002-VALIDAR-REGISTRO
+                           IF REGISTRO-OK
+                               ADD 1 TO CNT-CLIENTES
+                               PERFORM 002-ACUMULAR-AGENCIA
+                               PERFORM 003-ESCREVER
+                           ELSE
+                               PERFORM 002-REJEITAR
+                           END-IF
+                           PERFORM 002-CHECKPOINT
                END-READ
            END-PERFORM.
 
-       002-FIM. 
+       002-FIM.
            EXIT.
-      ****************************************** 
-       003-ESCREVER SECTION.
-           STRING  
+      ******************************************
+
+       002-ACUMULAR-AGENCIA SECTION.
+           MOVE 'N' TO ACHOU-AGENCIA.
+
+           IF QTD-AGENCIAS NOT EQUAL ZERO
+               PERFORM VARYING IDX-AGENCIA FROM 1 BY 1
+                       UNTIL IDX-AGENCIA > QTD-AGENCIAS
+                   IF TAB-AGENCIA-COD (IDX-AGENCIA) EQUAL AGENCIA
+                       ADD 1 TO TAB-AGENCIA-QTD (IDX-AGENCIA)
+                       MOVE 'S' TO ACHOU-AGENCIA
+                       SET IDX-AGENCIA TO QTD-AGENCIAS
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+           IF AGENCIA-NAO-ACHADA
+               IF QTD-AGENCIAS < 200
+                   ADD 1 TO QTD-AGENCIAS
+                   SET IDX-AGENCIA TO QTD-AGENCIAS
+                   MOVE AGENCIA TO TAB-AGENCIA-COD (IDX-AGENCIA)
+                   MOVE 1 TO TAB-AGENCIA-QTD (IDX-AGENCIA)
+               ELSE
+                   IF NOT AGENCIAS-CHEIO-AVISADO
+                       DISPLAY 'Warning: branch table full (200), '
+                               'further branches will not be counted'
+                       MOVE 'S' TO AVISO-AGENCIAS-CHEIO
+                   END-IF
+               END-IF
+           END-IF.
+
+       002-ACUMULAR-FIM.
+           EXIT.
+      ******************************************
+
+       002-VALIDAR-REGISTRO SECTION.
+           MOVE 'S' TO REGISTRO-VALIDO.
+           MOVE SPACES TO MOTIVO-REJEICAO.
+
+           IF AGENCIA IS NOT NUMERIC
+               MOVE 'N' TO REGISTRO-VALIDO
+               MOVE 'AGENCIA NAO NUMERICA' TO MOTIVO-REJEICAO
+           END-IF.
+
+           IF REGISTRO-OK AND NOME EQUAL SPACES
+               MOVE 'N' TO REGISTRO-VALIDO
+               MOVE 'NOME EM BRANCO' TO MOTIVO-REJEICAO
+           END-IF.
+
+           IF REGISTRO-OK
+               PERFORM 002-VERIFICAR-DUPLICADO THRU
+                       002-VERIFICAR-DUPLICADO-FIM
+           END-IF.
+
+       002-VALIDAR-FIM.
+           EXIT.
+      ******************************************
+
+       002-VERIFICAR-DUPLICADO SECTION.
+           STRING
+               AGENCIA DELIMITED BY SIZE
                NOME DELIMITED BY SIZE
-               '+' DELIMITED BY SIZE
-           INTO CLIENTE-SAIDA.
+           INTO CHAVE-ATUAL.
+
+           MOVE CHAVE-ATUAL TO CHV-CHAVE.
+
+           READ CHAVES-VISTAS
+               INVALID KEY
+                   MOVE 'N' TO ACHOU-DUPLICADA
+               NOT INVALID KEY
+                   MOVE 'S' TO ACHOU-DUPLICADA
+           END-READ.
+
+           IF DUPLICADA-ACHADA
+               ADD 1 TO CNT-DUPLICADOS
+               MOVE 'N' TO REGISTRO-VALIDO
+               MOVE 'AGENCIA+NOME DUPLICADO' TO MOTIVO-REJEICAO
+           ELSE
+               WRITE REG-CHAVE-VISTA
+               IF FS-CHAVES-VISTAS NOT EQUAL ZEROS
+                   DISPLAY 'Writing error (chaves vistas): '
+                           FS-CHAVES-VISTAS
+               END-IF
+           END-IF.
+
+       002-VERIFICAR-DUPLICADO-FIM.
+           EXIT.
+      ******************************************
+
+       002-REJEITAR SECTION.
+           ADD 1 TO CNT-REJEITADOS.
+
+           MOVE AGENCIA TO REJ-AGENCIA.
+           MOVE NOME TO REJ-NOME.
+           MOVE MOTIVO-REJEICAO TO REJ-MOTIVO.
+
+           WRITE REG-REJEITADO.
+           IF FS-REJEITADOS NOT EQUAL ZEROS
+               DISPLAY 'Writing error (rejects): ' FS-REJEITADOS
+               MOVE 'ABEND' TO RESULTADO-EXECUCAO
+               PERFORM 003-ENCERRAR
+           END-IF.
+
+       002-REJEITAR-FIM.
+           EXIT.
+      ******************************************
+
+       002-CHECKPOINT SECTION.
+           ADD 1 TO CNT-DESDE-CHECKPOINT.
+
+      *    CHECKPOINT ONLY EVERY 1000 RECORDS TO AVOID AN OPEN/WRITE/
+      *    CLOSE OF THE FULL REG-CTL-REINICIO RECORD PER INPUT RECORD.
+      *    THIS IS SAFE AGAINST A CRASH-AND-REPLAY WINDOW BECAUSE
+      *    DUPLICATE-KEY DETECTION (002-VERIFICAR-DUPLICADO) NO LONGER
+      *    LIVES IN THE CHECKPOINTED IN-MEMORY TABLE -- EVERY KEY IS
+      *    WRITTEN TO CHAVES-VISTAS.DAT AS SOON AS IT IS SEEN, SO
+      *    RECORDS REPLAYED BETWEEN THE LAST CHECKPOINT AND A CRASH
+      *    ARE STILL RECOGNIZED AS DUPLICATES ON RESTART.
+           IF CNT-DESDE-CHECKPOINT >= 1000
+               PERFORM 002-GRAVAR-CHECKPOINT THRU
+                       002-GRAVAR-CHECKPOINT-FIM
+               MOVE ZERO TO CNT-DESDE-CHECKPOINT
+           END-IF.
+
+       002-CHECKPOINT-FIM.
+           EXIT.
+      ******************************************
+
+       002-GRAVAR-CHECKPOINT SECTION.
+           MOVE CNT-REGISTROS-LIDOS TO CTL-QTD-PROCESSADOS.
+           MOVE CNT-CLIENTES TO CTL-CNT-CLIENTES.
+           MOVE CNT-REJEITADOS TO CTL-CNT-REJEITADOS.
+           MOVE CNT-DUPLICADOS TO CTL-CNT-DUPLICADOS.
+           MOVE CHECKSUM-NOME TO CTL-CHECKSUM.
+
+           MOVE QTD-AGENCIAS TO CTL-QTD-AGENCIAS.
+           PERFORM VARYING IDX-AGENCIA FROM 1 BY 1
+                   UNTIL IDX-AGENCIA > QTD-AGENCIAS
+               MOVE TAB-AGENCIA-COD (IDX-AGENCIA)
+                   TO CTL-AGENCIA-COD (IDX-AGENCIA)
+               MOVE TAB-AGENCIA-QTD (IDX-AGENCIA)
+                   TO CTL-AGENCIA-QTD (IDX-AGENCIA)
+           END-PERFORM.
+
+           OPEN OUTPUT CTL-REINICIO.
+           WRITE REG-CTL-REINICIO.
+           IF FS-CTL-REINICIO NOT EQUAL ZEROS
+               DISPLAY 'Checkpoint write warning: ' FS-CTL-REINICIO
+           END-IF.
+           CLOSE CTL-REINICIO.
+
+       002-GRAVAR-CHECKPOINT-FIM.
+           EXIT.
+      ******************************************
+
+       003-ESCREVER SECTION.
+           MOVE 'D' TO CS-TIPO-REGISTRO.
+           MOVE AGENCIA TO CS-AGENCIA.
+           MOVE NOME TO CS-NOME.
+           MOVE DATA-PROCESSAMENTO TO CS-DATA-PROCESSAMENTO.
+           MOVE ZERO TO CS-QTD-REGISTROS.
+           MOVE ZERO TO CS-CHECKSUM.
 
            WRITE CLIENTE-SAIDA.
            IF FS-SAIDA-CLIENTES NOT EQUAL ZEROS
                DISPLAY 'Writing error: ' FS-SAIDA-CLIENTES
+               MOVE 'ABEND' TO RESULTADO-EXECUCAO
                PERFORM 003-ENCERRAR
            END-IF.
 
+           PERFORM 003-ACUMULAR-CHECKSUM THRU 003-ACUMULAR-CHECKSUM-FIM.
+           PERFORM 003-DISTRIBUIR-REGIONAL THRU
+                   003-DISTRIBUIR-REGIONAL-FIM.
+
        003-FIM.
            EXIT.
-      ****************************************** 
+      ******************************************
+
+       003-DISTRIBUIR-REGIONAL SECTION.
+           EVALUATE TRUE
+               WHEN AGENCIA >= 0001 AND AGENCIA <= 2999
+                   WRITE CLIENTE-SAIDA-NORTE FROM CLIENTE-SAIDA
+                   IF FS-SAIDA-NORTE NOT EQUAL ZEROS
+                       DISPLAY 'Writing error (NORTE): ' FS-SAIDA-NORTE
+                   END-IF
+               WHEN AGENCIA >= 3000 AND AGENCIA <= 5999
+                   WRITE CLIENTE-SAIDA-SUL FROM CLIENTE-SAIDA
+                   IF FS-SAIDA-SUL NOT EQUAL ZEROS
+                       DISPLAY 'Writing error (SUL): ' FS-SAIDA-SUL
+                   END-IF
+               WHEN OTHER
+                   WRITE CLIENTE-SAIDA-CENTRO FROM CLIENTE-SAIDA
+                   IF FS-SAIDA-CENTRO NOT EQUAL ZEROS
+                       DISPLAY 'Writing error (CTR): ' FS-SAIDA-CENTRO
+                   END-IF
+           END-EVALUATE.
+
+       003-DISTRIBUIR-REGIONAL-FIM.
+           EXIT.
+      ******************************************
+
+       003-ACUMULAR-CHECKSUM SECTION.
+           PERFORM VARYING IDX-CHECKSUM FROM 1 BY 1
+                   UNTIL IDX-CHECKSUM > 12
+               MOVE FUNCTION ORD (NOME (IDX-CHECKSUM:1))
+                   TO CODIGO-CARACTERE
+               ADD CODIGO-CARACTERE TO CHECKSUM-NOME
+                   ON SIZE ERROR
+                       IF NOT CHECKSUM-OVERFLOW-AVISADO
+                           DISPLAY 'Warning: checksum control '
+                               'total overflowed PIC 9(09), '
+                               'further sums are unreliable'
+                           MOVE 'S' TO AVISO-CHECKSUM-OVERFLOW
+                       END-IF
+               END-ADD
+           END-PERFORM.
+
+       003-ACUMULAR-CHECKSUM-FIM.
+           EXIT.
+      ******************************************
+
+       003-GRAVAR-TRAILER SECTION.
+           MOVE 'T' TO CS-TIPO-REGISTRO.
+           MOVE ZERO TO CS-AGENCIA.
+           MOVE SPACES TO CS-NOME.
+           MOVE DATA-PROCESSAMENTO TO CS-DATA-PROCESSAMENTO.
+           MOVE CNT-CLIENTES TO CS-QTD-REGISTROS.
+           MOVE CHECKSUM-NOME TO CS-CHECKSUM.
+
+           WRITE CLIENTE-SAIDA.
+           IF FS-SAIDA-CLIENTES NOT EQUAL ZEROS
+               DISPLAY 'Trailer write error: ' FS-SAIDA-CLIENTES
+           END-IF.
+
+       003-GRAVAR-TRAILER-FIM.
+           EXIT.
+      ******************************************
+
+       003-GRAVAR-HEADER SECTION.
+           MOVE 'H' TO CS-TIPO-REGISTRO.
+           MOVE ZERO TO CS-AGENCIA.
+           MOVE SPACES TO CS-NOME.
+           MOVE DATA-PROCESSAMENTO TO CS-DATA-PROCESSAMENTO.
+           MOVE ZERO TO CS-QTD-REGISTROS.
+           MOVE ZERO TO CS-CHECKSUM.
+
+           WRITE CLIENTE-SAIDA.
+           IF FS-SAIDA-CLIENTES NOT EQUAL ZEROS
+               DISPLAY 'Header write error: ' FS-SAIDA-CLIENTES
+           END-IF.
+
+       003-GRAVAR-HEADER-FIM.
+           EXIT.
+      ******************************************
+
+       003-RELATORIO-AGENCIAS SECTION.
+           DISPLAY 'Branch summary (AGENCIA / customers):'.
+
+           IF QTD-AGENCIAS NOT EQUAL ZERO
+               PERFORM VARYING IDX-AGENCIA FROM 1 BY 1
+                       UNTIL IDX-AGENCIA > QTD-AGENCIAS
+                   DISPLAY '  AGENCIA ' TAB-AGENCIA-COD (IDX-AGENCIA)
+                           ' - ' TAB-AGENCIA-QTD (IDX-AGENCIA)
+                   MOVE TAB-AGENCIA-COD (IDX-AGENCIA)
+                       TO REL-AGENCIA-COD
+                   MOVE TAB-AGENCIA-QTD (IDX-AGENCIA)
+                       TO REL-AGENCIA-QTD
+                   WRITE REG-REL-AGENCIA
+               END-PERFORM
+           END-IF.
+
+       003-RELATORIO-FIM.
+           EXIT.
+      ******************************************
 
        003-ENCERRAR SECTION.
            DISPLAY 'Registered customers: ' CNT-CLIENTES
+           DISPLAY 'Rejected customers: ' CNT-REJEITADOS
+           DISPLAY 'Duplicate customers: ' CNT-DUPLICADOS
+           IF NOT EXECUCAO-ABEND
+               PERFORM 003-RELATORIO-AGENCIAS THRU 003-RELATORIO-FIM
+               PERFORM 003-GRAVAR-TRAILER THRU 003-GRAVAR-TRAILER-FIM
+               PERFORM 002-GRAVAR-CHECKPOINT THRU
+                       002-GRAVAR-CHECKPOINT-FIM
+           END-IF
+           PERFORM 003-AUDITAR THRU 003-AUDITAR-FIM
            CLOSE CLIENTES.
            CLOSE SAIDA.
+           CLOSE REL-AGENCIAS.
+           CLOSE REJEITADOS.
+           CLOSE SAIDA-NORTE.
+           CLOSE SAIDA-SUL.
+           CLOSE SAIDA-CENTRO.
+           CLOSE CHAVES-VISTAS.
+           CLOSE AUDIT-LOG.
            STOP RUN.
-       004-FIM. 
+       004-FIM.
            EXIT.
-      ****************************************** 
+      ******************************************
+
+       003-AUDITAR SECTION.
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUD-HORA FROM TIME.
+
+           MOVE CNT-CLIENTES TO AUD-CNT-CLIENTES.
+           MOVE FS-CLIENTES TO AUD-FS-CLIENTES.
+           MOVE FS-SAIDA-CLIENTES TO AUD-FS-SAIDA.
+           MOVE RESULTADO-EXECUCAO TO AUD-RESULTADO.
+           MOVE OPERADOR TO AUD-OPERADOR.
+
+           WRITE REG-AUDITORIA.
+           IF FS-AUDIT-LOG NOT EQUAL ZEROS
+               DISPLAY 'Audit log write warning: ' FS-AUDIT-LOG
+           END-IF.
+
+       003-AUDITAR-FIM.
+           EXIT.
+      ******************************************
